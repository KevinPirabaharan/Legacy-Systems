@@ -1,9 +1,9 @@
-NO-*Kevin Pirabaharan
-*ID : 0946212
-*kpirabah@mail.uoguelph.ca
-*Saturday, March 26th 2017
-*Assignment 3
-*This assignments was to count various aspects of a string
+*>Kevin Pirabaharan
+*>ID : 0946212
+*>kpirabah@mail.uoguelph.ca
+*>Saturday, March 26th 2017
+*>Assignment 3
+*>This assignments was to count various aspects of a string
 
 identification division.
 program-id. KPIRABAHA3.
@@ -16,36 +16,155 @@ select input-file assign to dynamic dataFile
               organization is line sequential
               file status is fileFS.
 select output-file assign to dynamic results
-              organization is line sequential.
-              *>file status is outFS
+              organization is line sequential
+              file status is outFS.
+select control-file assign to dynamic control-file-name
+              organization is line sequential
+              file status is controlFS.
+select exception-file assign to dynamic exceptions-file-name
+              organization is line sequential
+              file status is exceptionsFS.
+select output-csv-file assign to dynamic results-csv
+              organization is line sequential
+              file status is csvFS.
+select history-file assign to "HISTORY.LOG"
+              organization is line sequential
+              file status is historyFS.
+select restart-file assign to dynamic restart-file-name
+              organization is line sequential
+              file status is restartFS.
 
 data division.
 file section.
 fd input-file.
-    01 sample-input      pic x(80).
+    01 sample-input      pic x(255).
 fd output-file.
     01 output-line       pic x(80).
+fd control-file.
+    01 control-record    pic x(80).
+fd exception-file.
+    01 exception-line    pic x(80).
+fd output-csv-file.
+    01 csv-line          pic x(80).
+fd history-file.
+    01 history-line      pic x(100).
+fd restart-file.
+    01 restart-line      pic x(100).
 
 working-storage section.
 77 dataFile                  pic x(30).
 77 results                    pic x(30).
+77 results-csv                pic x(30).
+77 csvFS                      pic xx.
+77 historyFS                  pic xx.
+77 run-date                   pic 9(6).
+
+77 restart-file-name          pic x(40).
+77 restartFS                  pic xx.
+77 restart-found-switch       pic 9      value 0.
+    88 is-restart-found                  value 1.
+77 resume-line-count          pic 9(7)   value 0.
+77 checkpoint-interval        pic 9(5)   value 100.
+77 records-since-checkpoint   pic 9(5)   value 0.
+77 skip-idx                   pic 9(7)   value 0.
 77 eof-switch                 pic 9      value 1.
 77 exit-switch                pic 9.
 77 fileFS                     pic xx.
-77 outFS                      pic x.
+77 outFS                      pic xx.
 01 k                          pic 9(2)   value 0.
 77 space1                     pic 9     value 0.
 
+77 cmd-line-parm              pic x(80).
+77 batch-switch               pic 9      value 0.
+    88 is-batch-mode                     value 1.
+77 control-file-name          pic x(30).
+77 controlFS                  pic xx.
+77 control-eof-switch         pic 9      value 1.
+
+77 exceptions-file-name       pic x(40).
+77 exceptionsFS               pic xx.
+77 NO-of-lines-read           pic 9(7)   value 0.
+77 scan-pos                   pic 9(3)   value 0.
+77 raw-line-length            pic 9(3)   value 0.
+
+77 ws-status-code             pic xx.
+77 ws-status-file             pic x(30).
+77 ws-status-ok               pic 9      value 0.
+    88 status-was-ok                     value 1.
+
+77 current-word-length        pic 9(3)   value 0.
+77 NO-word-len-1-3            pic 9(7)   value 0.
+77 NO-word-len-4-6            pic 9(7)   value 0.
+77 NO-word-len-7-9            pic 9(7)   value 0.
+77 NO-word-len-10-plus        pic 9(7)   value 0.
+
 77 NO-of-sentences           pic 9(7)   value 0.
 77 NO-of-words               pic 9(7)   value 0.
 77 NO-of-char                pic 9(7)   value 0.
 77 NO-of-numbers             pic 9(7)   value 0.
+77 NO-of-upper               pic 9(7)   value 0.
+77 NO-of-lower               pic 9(7)   value 0.
+77 NO-of-periods             pic 9(7)   value 0.
+77 NO-of-questions           pic 9(7)   value 0.
+77 NO-of-exclamations        pic 9(7)   value 0.
 77 avg-of-words-sentences     pic -(4)9.9(2).
 77 avg-of-symbols-words       pic -(4)9.9(2).
 
 01 input-area.
   02 lineNum            pic x     occurs 80 times.
 
+01 output-csv-record.
+  02 csv-sentences          pic 9(7).
+  02 filler                 pic x       value ",".
+  02 csv-words              pic 9(7).
+  02 filler                 pic x       value ",".
+  02 csv-chars              pic 9(7).
+  02 filler                 pic x       value ",".
+  02 csv-numbers            pic 9(7).
+  02 filler                 pic x       value ",".
+  02 csv-avg-words-sentence pic -(4)9.9(2).
+  02 filler                 pic x       value ",".
+  02 csv-avg-chars-word     pic -(4)9.9(2).
+
+01 output-checkpoint-record.
+  02 ckpt-lines-read        pic 9(7).
+  02 ckpt-sentences         pic 9(7).
+  02 ckpt-words             pic 9(7).
+  02 ckpt-chars             pic 9(7).
+  02 ckpt-numbers           pic 9(7).
+  02 ckpt-upper             pic 9(7).
+  02 ckpt-lower             pic 9(7).
+  02 ckpt-periods           pic 9(7).
+  02 ckpt-questions         pic 9(7).
+  02 ckpt-exclamations      pic 9(7).
+  02 ckpt-wl-1-3            pic 9(7).
+  02 ckpt-wl-4-6            pic 9(7).
+  02 ckpt-wl-7-9            pic 9(7).
+  02 ckpt-wl-10-plus        pic 9(7).
+
+01 output-history-record.
+  02 hist-run-date          pic 9(6).
+  02 filler                 pic x       value ",".
+  02 hist-input-file        pic x(30).
+  02 filler                 pic x       value ",".
+  02 hist-sentences         pic 9(7).
+  02 filler                 pic x       value ",".
+  02 hist-words             pic 9(7).
+  02 filler                 pic x       value ",".
+  02 hist-chars             pic 9(7).
+  02 filler                 pic x       value ",".
+  02 hist-avg-words-sentence pic -(4)9.9(2).
+  02 filler                 pic x       value ",".
+  02 hist-avg-chars-word     pic -(4)9.9(2).
+
+01 output-exception-line.
+  02 filler          pic x(6)   value "FILE: ".
+  02 exc-file-name   pic x(30).
+  02 filler          pic x(9)   value "  LINE: ".
+  02 exc-line-num    pic zzzzzz9.
+  02 filler          pic x(11)  value "  LENGTH: ".
+  02 exc-line-len    pic zz9.
+
 01 output-title-line.
   02 filler          pic x(31)  value spaces.
   02 filler          pic x(19)  value "Input Text Analyzed".
@@ -88,38 +207,294 @@ working-storage section.
   02  filler        pic x(31)    value "average number of symbols/word=".
   02  avg-char-wor pic -(4)9.9(2).
 
+01 output-statistics-line-7.
+  02  filler        pic x(20)    value spaces.
+  02  filler        pic x(31)    value "word length  1- 3 chars=".
+  02  out-wl-1-3   pic -(7)9.
+
+01 output-statistics-line-8.
+  02  filler        pic x(20)    value spaces.
+  02  filler        pic x(31)    value "word length  4- 6 chars=".
+  02  out-wl-4-6   pic -(7)9.
+
+01 output-statistics-line-9.
+  02  filler        pic x(20)    value spaces.
+  02  filler        pic x(31)    value "word length  7- 9 chars=".
+  02  out-wl-7-9   pic -(7)9.
+
+01 output-statistics-line-10.
+  02  filler        pic x(20)    value spaces.
+  02  filler        pic x(31)    value "word length 10+   chars=".
+  02  out-wl-10-plus pic -(7)9.
+
+01 output-statistics-line-11.
+  02  filler        pic x(20)    value spaces.
+  02  filler        pic x(31)    value "number of uppercase letters=".
+  02  out-no-upper  pic -(7)9.
+
+01 output-statistics-line-12.
+  02  filler        pic x(20)    value spaces.
+  02  filler        pic x(31)    value "number of lowercase letters=".
+  02  out-no-lower  pic -(7)9.
+
+01 output-statistics-line-13.
+  02  filler        pic x(20)    value spaces.
+  02  filler        pic x(31)    value "number of statements (.)=".
+  02  out-no-periods pic -(7)9.
+
+01 output-statistics-line-14.
+  02  filler        pic x(20)    value spaces.
+  02  filler        pic x(31)    value "number of questions (?)=".
+  02  out-no-questions pic -(7)9.
+
+01 output-statistics-line-15.
+  02  filler        pic x(20)    value spaces.
+  02  filler        pic x(31)    value "number of exclamations (!)=".
+  02  out-no-exclamations pic -(7)9.
+
 procedure division.
-    display "Please enter the file name: ".
-    accept dataFile.
-
-    open input input-file.
-    if fileFS not = "00"
-        if fileFS = "35"
-            display "File not found: ", dataFile
-            stop run
-        end-if
+    accept cmd-line-parm from command-line.
+
+    if cmd-line-parm not = spaces
+        move cmd-line-parm to control-file-name
+        move 1 to batch-switch
     end-if.
 
-    display "Please enter the output file: ".
-    accept results.
+    if is-batch-mode
+        perform run-batch
+    else
+        perform run-interactive
+    end-if.
 
-    open output output-file.
+    stop run.
 
-    read input-file into input-area
-        at end move zero to eof-switch
-    end-read.
+run-interactive.
 
-    move 1 to k
+  display "Please enter the file name: ".
+  accept dataFile.
 
-    perform proc-body
-      until eof-switch is equal to zero.
+  display "Please enter the output file: ".
+  accept results.
 
-    perform outputStat.
+  display "Please enter the output file (CSV): ".
+  accept results-csv.
 
-    close input-file.
-    close output-file.
+  perform process-file-pair thru process-file-pair-exit.
 
-    stop run.
+run-batch.
+
+  open input control-file.
+  move control-file-name to ws-status-file.
+  move controlFS to ws-status-code.
+  perform check-file-status.
+  if not status-was-ok
+      stop run
+  end-if.
+
+  move 1 to control-eof-switch
+  perform read-control-pair.
+
+  perform process-control-pair
+    until control-eof-switch is equal to zero.
+
+  close control-file.
+
+read-control-pair.
+
+  read control-file into control-record
+    at end move zero to control-eof-switch
+  end-read.
+
+process-control-pair.
+
+  move spaces to results-csv.
+
+  unstring control-record delimited by ","
+      into dataFile results results-csv
+  end-unstring.
+
+  if results-csv = spaces
+      string results delimited by space
+             ".CSV" delimited by size
+        into results-csv
+      end-string
+  end-if.
+
+  perform process-file-pair thru process-file-pair-exit.
+
+  perform read-control-pair.
+
+process-file-pair.
+
+  move zero to current-word-length.
+  move zero to records-since-checkpoint.
+  move zero to resume-line-count.
+  move zero to restart-found-switch.
+  move 1 to eof-switch.
+
+  string dataFile delimited by space
+         ".EXC" delimited by size
+    into exceptions-file-name
+  end-string.
+
+  string dataFile delimited by space
+         ".CKP" delimited by size
+    into restart-file-name
+  end-string.
+
+  perform check-for-restart.
+
+  if not is-restart-found
+      move zero to NO-of-sentences
+      move zero to NO-of-words
+      move zero to NO-of-char
+      move zero to NO-of-numbers
+      move zero to NO-of-upper
+      move zero to NO-of-lower
+      move zero to NO-of-periods
+      move zero to NO-of-questions
+      move zero to NO-of-exclamations
+      move zero to NO-word-len-1-3
+      move zero to NO-word-len-4-6
+      move zero to NO-word-len-7-9
+      move zero to NO-word-len-10-plus
+      move zero to NO-of-lines-read
+  end-if.
+
+  open input input-file.
+  move dataFile to ws-status-file.
+  move fileFS to ws-status-code.
+  perform check-file-status.
+  if not status-was-ok
+      go to process-file-pair-exit
+  end-if.
+
+  if is-restart-found
+      open extend output-file
+      if outFS = "35"
+          open output output-file
+      end-if
+  else
+      open output output-file
+  end-if.
+  move results to ws-status-file.
+  move outFS to ws-status-code.
+  perform check-file-status.
+  if not status-was-ok
+      close input-file
+      go to process-file-pair-exit
+  end-if.
+
+  open output exception-file.
+  move exceptions-file-name to ws-status-file.
+  move exceptionsFS to ws-status-code.
+  perform check-file-status.
+  if not status-was-ok
+      close input-file
+      close output-file
+      go to process-file-pair-exit
+  end-if.
+
+  open output output-csv-file.
+  move results-csv to ws-status-file.
+  move csvFS to ws-status-code.
+  perform check-file-status.
+  if not status-was-ok
+      close input-file
+      close output-file
+      close exception-file
+      go to process-file-pair-exit
+  end-if.
+
+  if is-restart-found
+      perform skip-to-checkpoint
+  end-if.
+
+  perform read-input-record.
+
+  move 1 to k
+
+  perform proc-body
+    until eof-switch is equal to zero.
+
+  perform outputStat.
+  perform write-history-record thru write-history-record-exit.
+
+  open output restart-file.
+  move restart-file-name to ws-status-file.
+  move restartFS to ws-status-code.
+  perform check-file-status.
+  close restart-file.
+
+  close input-file.
+  close output-file.
+  close exception-file.
+  close output-csv-file.
+
+  go to process-file-pair-exit.
+
+check-for-restart.
+
+  open input restart-file.
+  if restartFS = "00"
+      read restart-file into output-checkpoint-record
+        at end continue
+      end-read
+      if restartFS = "00"
+          move ckpt-lines-read to resume-line-count
+          move ckpt-sentences to NO-of-sentences
+          move ckpt-words to NO-of-words
+          move ckpt-chars to NO-of-char
+          move ckpt-numbers to NO-of-numbers
+          move ckpt-upper to NO-of-upper
+          move ckpt-lower to NO-of-lower
+          move ckpt-periods to NO-of-periods
+          move ckpt-questions to NO-of-questions
+          move ckpt-exclamations to NO-of-exclamations
+          move ckpt-wl-1-3 to NO-word-len-1-3
+          move ckpt-wl-4-6 to NO-word-len-4-6
+          move ckpt-wl-7-9 to NO-word-len-7-9
+          move ckpt-wl-10-plus to NO-word-len-10-plus
+          move 1 to restart-found-switch
+      end-if
+      close restart-file
+  end-if.
+
+skip-to-checkpoint.
+
+  perform varying skip-idx from 1 by 1
+      until skip-idx > resume-line-count
+
+      read input-file into input-area
+        at end move zero to eof-switch
+      end-read
+  end-perform.
+
+  move resume-line-count to NO-of-lines-read.
+
+process-file-pair-exit.
+  exit.
+
+check-file-status.
+
+  move zero to ws-status-ok.
+
+  evaluate ws-status-code
+      when "00"
+          move 1 to ws-status-ok
+      when "35"
+          display "File not found: " ws-status-file
+      when "37"
+          display "Open failed - device/file not available: " ws-status-file
+      when "39"
+          display "Open failed - conflicting file attributes: " ws-status-file
+      when "30"
+          display "Permanent I/O error opening: " ws-status-file
+      when "34"
+          display "Disk full / boundary violation opening: " ws-status-file
+      when other
+          display "Open failed, file status " ws-status-code " for " ws-status-file
+  end-evaluate.
 
 proc-body.
 
@@ -128,27 +503,135 @@ proc-body.
 
   perform until k is greater than 80
 
-    if ((lineNum(k) >= 'A' and lineNum(k) <= 'Z') or (lineNum(k) >= 'a' and lineNum(k) <= 'z'))
+    if (lineNum(k) >= 'A' and lineNum(k) <= 'Z')
+      compute NO-of-char = NO-of-char  + 1
+      compute NO-of-upper = NO-of-upper + 1
+      add 1 to current-word-length
+      add 1 to k
+
+    else if (lineNum(k) >= 'a' and lineNum(k) <= 'z')
       compute NO-of-char = NO-of-char  + 1
+      compute NO-of-lower = NO-of-lower + 1
+      add 1 to current-word-length
+      add 1 to k
+
+    else if lineNum(k) >= '0' and lineNum(k) <= '9'
+      compute NO-of-numbers = NO-of-numbers + 1
+      add 1 to current-word-length
       add 1 to k
 
     else if lineNum(k) = space or lineNum(k) = "," or lineNum(k) = ';'
       compute NO-of-words = NO-of-words  + 1
+      perform bucket-word-length
+      add 1 to k
+
+    else if lineNum(k) = "."
+      compute NO-of-sentences = NO-of-sentences + 1
+      compute NO-of-periods = NO-of-periods + 1
+      perform bucket-word-length
       add 1 to k
 
-    else if lineNum(k) = "." or lineNum(k) = "?" or lineNum(k) = "!"
+    else if lineNum(k) = "?"
       compute NO-of-sentences = NO-of-sentences + 1
+      compute NO-of-questions = NO-of-questions + 1
+      perform bucket-word-length
       add 1 to k
+
+    else if lineNum(k) = "!"
+      compute NO-of-sentences = NO-of-sentences + 1
+      compute NO-of-exclamations = NO-of-exclamations + 1
+      perform bucket-word-length
     end-if
     add 1 to k
 
   end-perform
+
+  perform bucket-word-length.
   move zero to k.
 
+  perform read-input-record.
+
+bucket-word-length.
+
+  if current-word-length > 0
+      evaluate true
+          when current-word-length <= 3
+              add 1 to NO-word-len-1-3
+          when current-word-length <= 6
+              add 1 to NO-word-len-4-6
+          when current-word-length <= 9
+              add 1 to NO-word-len-7-9
+          when other
+              add 1 to NO-word-len-10-plus
+      end-evaluate
+      move zero to current-word-length
+  end-if.
+
+read-input-record.
+
   read input-file into input-area
     at end move zero to eof-switch
   end-read.
 
+  if eof-switch not = zero
+      add 1 to NO-of-lines-read
+      perform check-line-length
+      add 1 to records-since-checkpoint
+      if records-since-checkpoint >= checkpoint-interval
+          perform write-checkpoint-record
+          move zero to records-since-checkpoint
+      end-if
+  end-if.
+
+write-checkpoint-record.
+
+*>this fires from read-input-record right after the next line has been
+*>read but before proc-body has scanned it, so NO-of-lines-read is one
+*>ahead of what the counters below actually reflect -- checkpoint the
+*>scanned count so a restart resumes on the still-unscanned line instead
+*>of skipping it.
+  compute ckpt-lines-read = NO-of-lines-read - 1.
+  move NO-of-sentences to ckpt-sentences.
+  move NO-of-words to ckpt-words.
+  move NO-of-char to ckpt-chars.
+  move NO-of-numbers to ckpt-numbers.
+  move NO-of-upper to ckpt-upper.
+  move NO-of-lower to ckpt-lower.
+  move NO-of-periods to ckpt-periods.
+  move NO-of-questions to ckpt-questions.
+  move NO-of-exclamations to ckpt-exclamations.
+  move NO-word-len-1-3 to ckpt-wl-1-3.
+  move NO-word-len-4-6 to ckpt-wl-4-6.
+  move NO-word-len-7-9 to ckpt-wl-7-9.
+  move NO-word-len-10-plus to ckpt-wl-10-plus.
+
+  open output restart-file.
+  move restart-file-name to ws-status-file.
+  move restartFS to ws-status-code.
+  perform check-file-status.
+  write restart-line from output-checkpoint-record.
+  close restart-file.
+
+check-line-length.
+
+  perform varying scan-pos from 255 by -1
+      until scan-pos = 0 or sample-input(scan-pos:1) not = space
+  end-perform
+
+  move scan-pos to raw-line-length.
+
+  if raw-line-length > 80
+      perform write-exception-record
+  end-if.
+
+write-exception-record.
+
+  move dataFile to exc-file-name.
+  move NO-of-lines-read to exc-line-num.
+  move raw-line-length to exc-line-len.
+
+  write exception-line from output-exception-line.
+
 outputStat.
 
   move NO-of-sentences to out-no-senten.
@@ -166,6 +649,18 @@ outputStat.
   move avg-of-words-sentences to avg-words-se.
   move avg-of-symbols-words to avg-char-wor.
 
+  move NO-word-len-1-3 to out-wl-1-3.
+  move NO-word-len-4-6 to out-wl-4-6.
+  move NO-word-len-7-9 to out-wl-7-9.
+  move NO-word-len-10-plus to out-wl-10-plus.
+
+  move NO-of-upper to out-no-upper.
+  move NO-of-lower to out-no-lower.
+
+  move NO-of-periods to out-no-periods.
+  move NO-of-questions to out-no-questions.
+  move NO-of-exclamations to out-no-exclamations.
+
   write output-line from output-underline after advancing 1 line.
   write output-line from output-statistics-line-1 after advancing 1 line.
   write output-line from output-statistics-line-2 after advancing 1 line.
@@ -173,4 +668,53 @@ outputStat.
   write output-line from output-statistics-line-4 after advancing 1 line.
   write output-line from output-statistics-line-5 after advancing 1 line.
   write output-line from output-statistics-line-6 after advancing 1 line.
+  write output-line from output-statistics-line-7 after advancing 1 line.
+  write output-line from output-statistics-line-8 after advancing 1 line.
+  write output-line from output-statistics-line-9 after advancing 1 line.
+  write output-line from output-statistics-line-10 after advancing 1 line.
+  write output-line from output-statistics-line-11 after advancing 1 line.
+  write output-line from output-statistics-line-12 after advancing 1 line.
+  write output-line from output-statistics-line-13 after advancing 1 line.
+  write output-line from output-statistics-line-14 after advancing 1 line.
+  write output-line from output-statistics-line-15 after advancing 1 line.
   write output-line from output-underline after advancing 1 line.
+
+  move NO-of-sentences to csv-sentences.
+  move NO-of-words to csv-words.
+  move NO-of-char to csv-chars.
+  move NO-of-numbers to csv-numbers.
+  move avg-of-words-sentences to csv-avg-words-sentence.
+  move avg-of-symbols-words to csv-avg-chars-word.
+
+  write csv-line from output-csv-record.
+
+write-history-record.
+
+  accept run-date from date.
+
+  move run-date to hist-run-date.
+  move dataFile to hist-input-file.
+  move NO-of-sentences to hist-sentences.
+  move NO-of-words to hist-words.
+  move NO-of-char to hist-chars.
+  move avg-of-words-sentences to hist-avg-words-sentence.
+  move avg-of-symbols-words to hist-avg-chars-word.
+
+  open extend history-file.
+  if historyFS = "35"
+      open output history-file
+  end-if.
+
+  move "HISTORY.LOG" to ws-status-file.
+  move historyFS to ws-status-code.
+  perform check-file-status.
+  if not status-was-ok
+      go to write-history-record-exit
+  end-if.
+
+  write history-line from output-history-record.
+
+  close history-file.
+
+write-history-record-exit.
+  exit.
